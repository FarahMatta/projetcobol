@@ -39,8 +39,44 @@ FILE-CONTROL.
   SELECT fdonnees ASSIGN TO "donnees.dat"
   ORGANIZATION SEQUENTIAL
   ACCESS IS SEQUENTIAL
+  LOCK MODE IS EXCLUSIVE
   FILE STATUS IS fdo_stat.
 
+  SELECT ffournisseur ASSIGN TO "fournisseurs.dat"
+  ORGANIZATION INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY ffo_id
+  ALTERNATE RECORD KEY ffo_nom WITH DUPLICATES
+  FILE STATUS IS ffournisseur_stat.
+
+  SELECT fbc ASSIGN TO "bonsCommande.dat"
+  ORGANIZATION INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY fbc_id
+  ALTERNATE RECORD KEY fbc_idfourn WITH DUPLICATES
+  FILE STATUS IS fbc_stat.
+
+  SELECT fbcl ASSIGN TO "lignesBC.dat"
+  ORGANIZATION INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY fbcl_id
+  ALTERNATE RECORD KEY fbcl_idbc WITH DUPLICATES
+  ALTERNATE RECORD KEY fbcl_idart WITH DUPLICATES
+  FILE STATUS IS fbcl_stat.
+
+  SELECT fvariante ASSIGN TO "variantes.dat"
+  ORGANIZATION INDEXED
+  ACCESS MODE IS DYNAMIC
+  RECORD KEY fva_id
+  ALTERNATE RECORD KEY fva_idart WITH DUPLICATES
+  ALTERNATE RECORD KEY fva_cle WITH DUPLICATES
+  FILE STATUS IS fvariante_stat.
+
+  SELECT fexport ASSIGN TO "export_commandes.dat"
+  ORGANIZATION SEQUENTIAL
+  ACCESS IS SEQUENTIAL
+  FILE STATUS IS fexport_stat.
+
 DATA DIVISION.
 FILE SECTION.
 FD fclient.
@@ -58,6 +94,8 @@ FD fachat.
     02 fa_idcmd PIC 9(2).
     02 fa_idart PIC 9(2).
     02 fa_quantite PIC 9(2).
+    02 fa_taille PIC X(2).
+    02 fa_couleur PIC X(30).
 
 FD fcmd.
   01 cmdTamp.
@@ -74,7 +112,7 @@ FD fart.
     02 far_couleur PIC X(30).
     02 far_taille PIC X(30).
     02 far_type PIC 9.
-    02 far_stock PIC 9(2).
+    02 far_stock PIC 9(3).
 
 FD fdonnees.
 01 donneesTamp.
@@ -82,14 +120,59 @@ FD fdonnees.
   02 fdo_commande PIC 9(2).
   02 fdo_client PIC 9(2).
   02 fdo_article PIC 9(2).
+  02 fdo_fournisseur PIC 9(2).
+  02 fdo_bc PIC 9(2).
+  02 fdo_bcl PIC 9(2).
+  02 fdo_variante PIC 9(4).
+
+FD ffournisseur.
+  01 fournisseurTamp.
+    02 ffo_id PIC 9(2).
+    02 ffo_nom PIC X(30).
+    02 ffo_contact PIC X(30).
+
+FD fbc.
+  01 bcTamp.
+    02 fbc_id PIC 9(2).
+    02 fbc_idfourn PIC 9(2).
+
+FD fbcl.
+  01 bclTamp.
+    02 fbcl_id PIC 9(2).
+    02 fbcl_idbc PIC 9(2).
+    02 fbcl_idart PIC 9(2).
+    02 fbcl_quantite PIC 9(2).
+    02 fbcl_cout PIC 9(3).
+
+FD fvariante.
+  01 varianteTamp.
+    02 fva_id PIC 9(4).
+    02 fva_cle.
+      03 fva_idart PIC 9(2).
+      03 fva_taille PIC X(2).
+      03 fva_couleur PIC X(30).
+    02 fva_stock PIC 9(3).
+
+FD fexport.
+  01 exportTamp.
+    02 fex_id PIC 9(2).
+    02 fex_idClient PIC 9(2).
+    02 fex_nbArticles PIC 9(2).
+    02 fex_prix PIC 9(2).
 
 
 WORKING-STORAGE SECTION.
   77 fclient_stat PIC 9(2).
   77 fachat_stat PIC 9(2).
   77 fcmd_stat PIC 9(2).
+  77 ffournisseur_stat PIC 9(2).
+  77 fbc_stat PIC 9(2).
+  77 fbcl_stat PIC 9(2).
+  77 fvariante_stat PIC 9(2).
   77 fart_stat PIC 9(2).
   77 fdo_stat PIC 9(2).
+  77 fexport_stat PIC 9(2).
+  77 WdonRetry PIC 9(4).
   77 Wfin PIC 9.
   77 Wident PIC 9.
   77 Wf PIC 9(2).
@@ -99,12 +182,45 @@ WORKING-STORAGE SECTION.
   77 Wpre PIC X(30).
   77 Wnom PIC X(30).
   77 Widart PIC 9(2).
+  77 Widfourn PIC 9(2).
+  77 Widachat PIC 9(2).
   77 do_achat PIC 9(15).
   77 do_commande PIC 9(15).
   77 do_client PIC 9(15).
   77 do_article PIC 9(15).
+  77 do_fournisseur PIC 9(15).
+  77 do_bc PIC 9(15).
+  77 do_bcl PIC 9(15).
+  77 do_variante PIC 9(15).
   77 Wqte PIC 9(2).
   77 Wval PIC 9.
+  77 WpopIdart PIC 9(2).
+  77 WpopQte PIC 9(4).
+  77 Wpremier PIC 9.
+  77 Wfin2 PIC 9.
+  77 WbilNbCmd PIC 9(4).
+  77 WbilNbArt PIC 9(6).
+  77 WbilCA PIC 9(7).
+  77 WbilDebut PIC 9(2).
+  77 WbclCout PIC 9(3).
+  77 Wseuil PIC 9(2).
+  77 Wtaille PIC X(2).
+  77 Wcouleur PIC X(30).
+  77 WvarTotal PIC 9(5).
+  77 Wfin3 PIC 9.
+  77 Wtrouve PIC 9.
+  77 WanIdart PIC 9(2).
+  77 WanTaille PIC X(2).
+  77 WanCouleur PIC X(30).
+  77 WanQte PIC 9(2).
+  77 WanPrix PIC 9(3).
+  77 WnvPrix PIC 9(3).
+  77 WnvIdart PIC 9(2).
+  77 WnvTaille PIC X(2).
+  77 WnvCouleur PIC X(30).
+  77 WnvQte PIC 9(2).
+  77 WexpDebut PIC 9(2).
+  77 WexpFin PIC 9(2).
 
 
 PROCEDURE DIVISION.
@@ -133,6 +249,30 @@ IF fart_stat =35 THEN
 END-IF
 CLOSE fart
 
+OPEN I-O ffournisseur
+IF ffournisseur_stat =35 THEN
+        OPEN OUTPUT ffournisseur
+END-IF
+CLOSE ffournisseur
+
+OPEN I-O fbc
+IF fbc_stat =35 THEN
+        OPEN OUTPUT fbc
+END-IF
+CLOSE fbc
+
+OPEN I-O fbcl
+IF fbcl_stat =35 THEN
+        OPEN OUTPUT fbcl
+END-IF
+CLOSE fbcl
+
+OPEN I-O fvariante
+IF fvariante_stat =35 THEN
+        OPEN OUTPUT fvariante
+END-IF
+CLOSE fvariante
+
 OPEN EXTEND  fdonnees
 IF fdo_stat=35 THEN
     OPEN OUTPUT fdonnees
@@ -140,6 +280,10 @@ IF fdo_stat=35 THEN
     MOVE 0 TO fdo_commande
     MOVE 0 TO fdo_client
     MOVE 0 TO fdo_article
+    MOVE 0 TO fdo_fournisseur
+    MOVE 0 TO fdo_bc
+    MOVE 0 TO fdo_bcl
+    MOVE 0 TO fdo_variante
     WRITE donneesTamp END-WRITE
 END-IF
 CLOSE fdonnees
@@ -150,7 +294,12 @@ DISPLAY '1:ajout_client, 2:supprimer_client, 3:modifier_infoCl,'
 DISPLAY '4:affichage_client, 5:Ajout_article, 6:supprimer_article'
 DISPLAY '7:affichage_article, 8:ajout_commande, 9:supprimer_commande,'
 DISPLAY '10:affichage_commande, 11:affichage_achat, 12:Gerer_stock'
-DISPLAY '13:Fin_stock, 14:Recherche_fidelite, 15:Articles_populaires,0:quitter'
+DISPLAY '13:Fin_stock, 14:Recherche_fidelite, 15:Articles_populaires,'
+DISPLAY '16:Historique_client, 17:Bilan_periode,'
+DISPLAY '18:Ajout_fournisseur, 19:Reception_livraison,'
+DISPLAY '20:Ajout_variante_article, 21:Rapport_integrite,'
+DISPLAY '22:Echange, 23:Export_commandes, 24:Affichage_fournisseur,'
+DISPLAY '25:Recherche_fournisseur_article,0:quitter'
         ACCEPT Wf
         EVALUATE Wf
         WHEN 1
@@ -181,6 +330,28 @@ DISPLAY '13:Fin_stock, 14:Recherche_fidelite, 15:Articles_populaires,0:quitter'
                 PERFORM FIN_STOCK
         WHEN 14
                 PERFORM RECHERCHE_FIDELITE
+        WHEN 15
+                PERFORM ARTICLES_POPULAIRES
+        WHEN 16
+                PERFORM HISTORIQUE_CLIENT
+        WHEN 17
+                PERFORM BILAN_PERIODE
+        WHEN 18
+                PERFORM AJOUT_FOURNISSEUR
+        WHEN 19
+                PERFORM RECEPTION_LIVRAISON
+        WHEN 20
+                PERFORM AJOUT_VARIANTE
+        WHEN 21
+                PERFORM RAPPORT_INTEGRITE
+        WHEN 22
+                PERFORM ECHANGE
+        WHEN 23
+                PERFORM EXPORT_COMMANDES
+        WHEN 24
+                PERFORM AFFICHAGE_FOURNISSEUR
+        WHEN 25
+                PERFORM RECHERCHE_FOURNISSEUR_ARTICLE
         END-EVALUATE
 
 
@@ -188,8 +359,21 @@ END-PERFORM
 STOP RUN.
 
 
+        OUVRIR_DONNEES.
+        MOVE 0 TO WdonRetry
+        PERFORM WITH TEST AFTER UNTIL fdo_stat = 0 OR WdonRetry > 50
+          OPEN I-O fdonnees
+          ADD 1 TO WdonRetry
+        END-PERFORM
+        IF fdo_stat NOT = 0 THEN
+          DISPLAY 'Impossible d`ouvrir donnees.dat apres plusieurs tentatives, code retour: ',fdo_stat
+        END-IF.
+
         AJOUT_ID_CLIENT.
-        OPEN I-O fdonnees
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
         READ fdonnees
         ADD 1 TO fdo_client
         REWRITE donneesTamp END-REWRITE
@@ -197,7 +381,10 @@ STOP RUN.
         CLOSE fdonnees.
 
         AJOUT_ID_ARTICLE.
-        OPEN I-O fdonnees
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
         READ fdonnees
         ADD 1 TO fdo_article
         REWRITE donneesTamp END-REWRITE
@@ -206,7 +393,10 @@ STOP RUN.
 
 
         AJOUT_ID_ACHAT.
-        OPEN I-O fdonnees
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
         READ fdonnees
         ADD 1 TO fdo_achat
         REWRITE donneesTamp END-REWRITE
@@ -216,7 +406,10 @@ STOP RUN.
 
         AJOUT_ID_COMMANDE.
 
-        OPEN I-O fdonnees
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
         READ fdonnees
         ADD 1 TO fdo_commande
         REWRITE donneesTamp END-REWRITE
@@ -224,6 +417,54 @@ STOP RUN.
         CLOSE fdonnees.
 
 
+        AJOUT_ID_FOURNISSEUR.
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
+        READ fdonnees
+        ADD 1 TO fdo_fournisseur
+        REWRITE donneesTamp END-REWRITE
+        MOVE fdo_fournisseur TO do_fournisseur
+        CLOSE fdonnees.
+
+
+        AJOUT_ID_BONCOMMANDE.
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
+        READ fdonnees
+        ADD 1 TO fdo_bc
+        REWRITE donneesTamp END-REWRITE
+        MOVE fdo_bc TO do_bc
+        CLOSE fdonnees.
+
+
+        AJOUT_ID_LIGNEBC.
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
+        READ fdonnees
+        ADD 1 TO fdo_bcl
+        REWRITE donneesTamp END-REWRITE
+        MOVE fdo_bcl TO do_bcl
+        CLOSE fdonnees.
+
+
+        AJOUT_ID_VARIANTE.
+        PERFORM OUVRIR_DONNEES
+        IF fdo_stat NOT = 0 THEN
+          STOP RUN
+        END-IF
+        READ fdonnees
+        ADD 1 TO fdo_variante
+        REWRITE donneesTamp END-REWRITE
+        MOVE fdo_variante TO do_variante
+        CLOSE fdonnees.
+
+
 
         AJOUT_CLIENT.
         PERFORM AJOUT_ID_CLIENT
@@ -269,6 +510,7 @@ STOP RUN.
 
         AFFICHAGE_ARTICLE.
         OPEN INPUT fart
+        OPEN INPUT fvariante
         MOVE 0 TO Wfin
         PERFORM WITH TEST AFTER UNTIL Wfin=1
           READ fart NEXT
@@ -283,10 +525,33 @@ STOP RUN.
             DISPLAY 'Taille:',far_taille
             DISPLAY 'type:',far_type
             DISPLAY 'couleur:',far_couleur
-            DISPLAY 'quantite:',far_stock
+            DISPLAY 'quantite totale (toutes variantes):',far_stock
+            PERFORM AFFICHER_VARIANTES_ARTICLE
             DISPLAY '--------------------'
         END-PERFORM
-        CLOSE fart.
+        CLOSE fart
+        CLOSE fvariante.
+
+        AFFICHER_VARIANTES_ARTICLE.
+        MOVE 0 TO Wfin2
+        MOVE far_id TO fva_idart
+        START fvariante KEY IS EQUAL TO fva_idart
+        INVALID KEY
+          DISPLAY '   (aucune variante enregistrée pour cet article)'
+        NOT INVALID KEY
+          PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+            READ fvariante NEXT
+            AT END
+              MOVE 1 TO Wfin2
+            NOT AT END
+              IF fva_idart NOT = far_id THEN
+                MOVE 1 TO Wfin2
+              ELSE
+                DISPLAY '   taille:',fva_taille,' couleur:',fva_couleur,' stock:',fva_stock
+              END-IF
+            END-READ
+          END-PERFORM
+        END-START.
 
         AFFICHAGE_ACHAT.
         OPEN INPUT fachat
@@ -316,7 +581,15 @@ STOP RUN.
       INVALID KEY
         DISPLAY 'Client inexistant'
       NOT INVALID KEY
-        DELETE fclient RECORD
+        OPEN INPUT fcmd
+        MOVE Wident TO fco_idClient
+        START fcmd KEY IS EQUAL TO fco_idClient
+        INVALID KEY
+          DELETE fclient RECORD
+        NOT INVALID KEY
+          DISPLAY 'Suppression impossible : ce client a des commandes enregistrées'
+        END-START
+        CLOSE fcmd
       END-READ
       CLOSE fclient.
 
@@ -330,10 +603,139 @@ STOP RUN.
       INVALID KEY
         DISPLAY 'Article inexistant'
       NOT INVALID KEY
-        DELETE fart RECORD
+        MOVE 0 TO Wok
+        OPEN INPUT fachat
+        MOVE Wident TO fa_idart
+        START fachat KEY IS EQUAL TO fa_idart
+        INVALID KEY
+          CONTINUE
+        NOT INVALID KEY
+          MOVE 1 TO Wok
+          DISPLAY 'Suppression impossible : des achats référencent cet article'
+        END-START
+        CLOSE fachat
+        IF Wok = 0 THEN
+          OPEN I-O fvariante
+          MOVE Wident TO fva_idart
+          MOVE 0 TO Wfin3
+          START fvariante KEY IS EQUAL TO fva_idart
+          INVALID KEY
+            MOVE 1 TO Wfin3
+          NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin3 = 1
+              READ fvariante NEXT
+              AT END
+                MOVE 1 TO Wfin3
+              NOT AT END
+                IF fva_idart NOT = Wident THEN
+                  MOVE 1 TO Wfin3
+                ELSE
+                  DELETE fvariante RECORD
+                END-IF
+              END-READ
+            END-PERFORM
+          END-START
+          CLOSE fvariante
+          DELETE fart RECORD
+        END-IF
       END-READ
       CLOSE fart.
 
+      RAPPORT_INTEGRITE.
+      DISPLAY 'Rapport d`intégrité : commandes et achats orphelins'
+      OPEN INPUT fcmd
+      OPEN INPUT fclient
+      MOVE 0 TO Wfin
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        READ fcmd NEXT
+        AT END
+          MOVE 1 TO Wfin
+        NOT AT END
+          MOVE fco_idClient TO fcl_id
+          READ fclient
+          INVALID KEY
+            DISPLAY 'Commande ',fco_id,' référence le client inexistant ',fco_idClient
+          END-READ
+        END-READ
+      END-PERFORM
+      CLOSE fcmd
+      CLOSE fclient
+      OPEN INPUT fachat
+      OPEN INPUT fart
+      MOVE 0 TO Wfin
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        READ fachat NEXT
+        AT END
+          MOVE 1 TO Wfin
+        NOT AT END
+          MOVE fa_idart TO far_id
+          READ fart
+          INVALID KEY
+            DISPLAY 'Achat ',fa_id,' référence l article inexistant ',fa_idart
+          END-READ
+        END-READ
+      END-PERFORM
+      CLOSE fachat
+      CLOSE fart
+      OPEN INPUT fvariante
+      OPEN INPUT fart
+      MOVE 0 TO Wfin
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        READ fvariante NEXT
+        AT END
+          MOVE 1 TO Wfin
+        NOT AT END
+          MOVE fva_idart TO far_id
+          READ fart
+          INVALID KEY
+            DISPLAY 'Variante ',fva_id,' référence l article inexistant ',fva_idart
+          END-READ
+        END-READ
+      END-PERFORM
+      CLOSE fvariante
+      CLOSE fart
+      OPEN INPUT fbc
+      OPEN INPUT ffournisseur
+      MOVE 0 TO Wfin
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        READ fbc NEXT
+        AT END
+          MOVE 1 TO Wfin
+        NOT AT END
+          MOVE fbc_idfourn TO ffo_id
+          READ ffournisseur
+          INVALID KEY
+            DISPLAY 'Bon de commande ',fbc_id,' référence le fournisseur inexistant ',fbc_idfourn
+          END-READ
+        END-READ
+      END-PERFORM
+      CLOSE fbc
+      CLOSE ffournisseur
+      OPEN INPUT fbcl
+      OPEN INPUT fbc
+      OPEN INPUT fart
+      MOVE 0 TO Wfin
+      PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        READ fbcl NEXT
+        AT END
+          MOVE 1 TO Wfin
+        NOT AT END
+          MOVE fbcl_idbc TO fbc_id
+          READ fbc
+          INVALID KEY
+            DISPLAY 'Ligne de bon de commande ',fbcl_id,' référence le bon de commande inexistant ',fbcl_idbc
+          END-READ
+          MOVE fbcl_idart TO far_id
+          READ fart
+          INVALID KEY
+            DISPLAY 'Ligne de bon de commande ',fbcl_id,' référence l article inexistant ',fbcl_idart
+          END-READ
+        END-READ
+      END-PERFORM
+      CLOSE fbcl
+      CLOSE fbc
+      CLOSE fart.
+
 
       MODIFIER_INFOCL.
       OPEN I-O fclient
@@ -405,6 +807,124 @@ STOP RUN.
       END-START
       CLOSE fclient.
 
+      ARTICLES_POPULAIRES.
+      DISPLAY 'Ventes par article (quantité achetée cumulée)'
+      OPEN INPUT fachat
+      OPEN INPUT fart
+      MOVE 0 TO Wfin
+      MOVE 1 TO Wpremier
+      MOVE 0 TO fa_idart
+      START fachat KEY IS GREATER THAN OR EQUAL TO fa_idart
+      INVALID KEY
+        DISPLAY 'Aucun achat enregistré'
+      NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ fachat NEXT
+          AT END
+            MOVE 1 TO Wfin
+          NOT AT END
+            IF Wpremier = 1 THEN
+              MOVE fa_idart TO WpopIdart
+              MOVE 0 TO WpopQte
+              MOVE 0 TO Wpremier
+            END-IF
+            IF fa_idart NOT = WpopIdart THEN
+              PERFORM AFFICHER_TOTAL_POPULAIRE
+              MOVE fa_idart TO WpopIdart
+              MOVE 0 TO WpopQte
+            END-IF
+            ADD fa_quantite TO WpopQte
+          END-READ
+        END-PERFORM
+        IF Wpremier = 0 THEN
+          PERFORM AFFICHER_TOTAL_POPULAIRE
+        END-IF
+      END-START
+      CLOSE fachat
+      CLOSE fart.
+
+      AFFICHER_TOTAL_POPULAIRE.
+      MOVE WpopIdart TO far_id
+      READ fart
+      INVALID KEY
+        DISPLAY 'Article ',WpopIdart,': quantité vendue ',WpopQte
+      NOT INVALID KEY
+        DISPLAY 'Article ',WpopIdart,' (',far_nom,'): quantité vendue ',WpopQte
+      END-READ.
+
+      HISTORIQUE_CLIENT.
+      DISPLAY 'Veuillez saisir l`identifiant du client'
+      ACCEPT WidClient
+      MOVE 0 TO Wok
+      OPEN INPUT fclient
+      MOVE WidClient TO fcl_id
+      READ fclient
+      INVALID KEY
+        DISPLAY 'Client inexistant'
+      NOT INVALID KEY
+        MOVE 1 TO Wok
+        DISPLAY 'Historique d`achats du client ',fcl_id,': ',fcl_nom,' ',fcl_prenom
+      END-READ
+      CLOSE fclient
+      IF Wok = 1 THEN
+        OPEN INPUT fcmd
+        OPEN INPUT fachat
+        OPEN INPUT fart
+        MOVE 0 TO Wfin
+        MOVE WidClient TO fco_idClient
+        START fcmd KEY IS EQUAL TO fco_idClient
+        INVALID KEY
+          DISPLAY 'Ce client n`a passé aucune commande'
+        NOT INVALID KEY
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fcmd NEXT
+            AT END
+              MOVE 1 TO Wfin
+            NOT AT END
+              IF fco_idClient NOT = WidClient THEN
+                MOVE 1 TO Wfin
+              ELSE
+                DISPLAY '--------------------'
+                DISPLAY 'commande numero: ',fco_id
+                DISPLAY 'nombre d article: ',fco_nbArticles
+                DISPLAY 'prix total: ',fco_prix
+                PERFORM AFFICHER_ACHATS_COMMANDE
+              END-IF
+            END-READ
+          END-PERFORM
+        END-START
+        CLOSE fcmd
+        CLOSE fachat
+        CLOSE fart
+      END-IF.
+
+      AFFICHER_ACHATS_COMMANDE.
+      MOVE 0 TO Wfin2
+      MOVE fco_id TO fa_idcmd
+      START fachat KEY IS EQUAL TO fa_idcmd
+      INVALID KEY
+        DISPLAY '   (aucun achat detaillé pour cette commande)'
+      NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+          READ fachat NEXT
+          AT END
+            MOVE 1 TO Wfin2
+          NOT AT END
+            IF fa_idcmd NOT = fco_id THEN
+              MOVE 1 TO Wfin2
+            ELSE
+              MOVE fa_idart TO far_id
+              READ fart
+              INVALID KEY
+                DISPLAY '   article ',fa_idart,' x',fa_quantite
+              NOT INVALID KEY
+                DISPLAY '   ',far_nom,' x',fa_quantite
+              END-READ
+            END-IF
+          END-READ
+        END-PERFORM
+      END-START.
+
       AJOUT_ARTICLE.
       PERFORM AJOUT_ID_ARTICLE
       MOVE fdo_article TO far_id
@@ -425,12 +945,109 @@ STOP RUN.
           DISPLAY ' 6:AccesoireHomme'
           ACCEPT far_type
       END-PERFORM
-      DISPLAY 'La quantité en stock'
+      DISPLAY 'La quantité en stock pour cette taille / couleur'
       ACCEPT far_stock
       OPEN I-O fart
       WRITE artTamp END-WRITE
+      CLOSE fart
+      PERFORM AJOUT_ID_VARIANTE
+      MOVE fdo_variante TO fva_id
+      MOVE far_id TO fva_idart
+      MOVE far_taille TO fva_taille
+      MOVE far_couleur TO fva_couleur
+      MOVE far_stock TO fva_stock
+      OPEN I-O fvariante
+      WRITE varianteTamp END-WRITE
+      CLOSE fvariante.
+
+      AJOUT_VARIANTE.
+      DISPLAY 'Ajout d`une taille/couleur supplementaire pour un article existant'
+      MOVE 0 TO Wok
+      OPEN INPUT fart
+      DISPLAY 'Identifiant de l article'
+      ACCEPT Widart
+      MOVE Widart TO far_id
+      READ fart
+      INVALID KEY
+        DISPLAY 'Article inexistant'
+      NOT INVALID KEY
+        MOVE 1 TO Wok
+        PERFORM WITH TEST AFTER UNTIL Wtaille = "xs" OR Wtaille = "s" OR Wtaille = "m" OR Wtaille = "l" OR Wtaille = "xl"
+          DISPLAY 'Taille de la variante (xs,s,m,l,xl)'
+          ACCEPT Wtaille
+        END-PERFORM
+        DISPLAY 'Couleur de la variante'
+        ACCEPT Wcouleur
+        DISPLAY 'Quantité initiale en stock'
+        ACCEPT Wqte
+        PERFORM TROUVER_VARIANTE
+        IF Wtrouve = 1 THEN
+          DISPLAY 'Cette taille/couleur existe deja pour cet article.'
+          DISPLAY 'Utilisez le changement de stock (menu 12) pour l approvisionner.'
+        ELSE
+          PERFORM AJOUT_ID_VARIANTE
+          MOVE fdo_variante TO fva_id
+          MOVE Widart TO fva_idart
+          MOVE Wtaille TO fva_taille
+          MOVE Wcouleur TO fva_couleur
+          MOVE Wqte TO fva_stock
+          OPEN I-O fvariante
+          WRITE varianteTamp END-WRITE
+          CLOSE fvariante
+        END-IF
+      END-READ
+      CLOSE fart
+      IF Wok = 1 THEN
+        PERFORM RECALCULER_STOCK_ARTICLE
+      END-IF.
+
+      RECALCULER_STOCK_ARTICLE.
+      MOVE 0 TO WvarTotal
+      MOVE 0 TO Wfin3
+      OPEN INPUT fvariante
+      MOVE Widart TO fva_idart
+      START fvariante KEY IS EQUAL TO fva_idart
+      INVALID KEY
+        MOVE 1 TO Wfin3
+      NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wfin3 = 1
+          READ fvariante NEXT
+          AT END
+            MOVE 1 TO Wfin3
+          NOT AT END
+            IF fva_idart NOT = Widart THEN
+              MOVE 1 TO Wfin3
+            ELSE
+              ADD fva_stock TO WvarTotal
+            END-IF
+          END-READ
+        END-PERFORM
+      END-START
+      CLOSE fvariante
+      OPEN I-O fart
+      MOVE Widart TO far_id
+      READ fart
+      NOT INVALID KEY
+        MOVE WvarTotal TO far_stock
+        REWRITE artTamp END-REWRITE
+      END-READ
       CLOSE fart.
 
+      TROUVER_VARIANTE.
+      MOVE 0 TO Wtrouve
+      OPEN INPUT fvariante
+      MOVE Widart TO fva_idart
+      MOVE Wtaille TO fva_taille
+      MOVE Wcouleur TO fva_couleur
+      START fvariante KEY IS EQUAL TO fva_cle
+      INVALID KEY
+        MOVE 0 TO Wtrouve
+      NOT INVALID KEY
+        READ fvariante NEXT
+        MOVE 1 TO Wtrouve
+      END-START
+      CLOSE fvariante.
+
 
 
       GERER_STOCK.
@@ -443,29 +1060,249 @@ STOP RUN.
       READ fart
       INVALID KEY
         DISPLAY 'Article inexistant'
+        CLOSE fart
       NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wtaille = "xs" OR Wtaille = "s" OR Wtaille = "m" OR Wtaille = "l" OR Wtaille = "xl"
+          DISPLAY 'Taille de la variante (xs,s,m,l,xl)'
+          ACCEPT Wtaille
+        END-PERFORM
+        DISPLAY 'Couleur de la variante'
+        ACCEPT Wcouleur
         PERFORM WITH TEST AFTER UNTIL Wok > 0 AND Wok < 3
           DISPLAY 'Saisissez 1 pour un retrait dans les stocks'
           DISPLAY 'et 2 pour un rajout'
           ACCEPT Wok
         END-PERFORM
         DISPLAY 'Veuillez saisir la quantité �  rajouter / retirer'
-        ACCEPT fa_quantite
+        ACCEPT Wqte
+        CLOSE fart
+        OPEN I-O fvariante
+        MOVE Widart TO fva_idart
+        MOVE Wtaille TO fva_taille
+        MOVE Wcouleur TO fva_couleur
+        START fvariante KEY IS EQUAL TO fva_cle
+        INVALID KEY
+          IF Wok = 1 THEN
+            DISPLAY 'Variante inexistante pour cet article. Retrait impossible'
+          ELSE
+            PERFORM AJOUT_ID_VARIANTE
+            MOVE fdo_variante TO fva_id
+            MOVE Widart TO fva_idart
+            MOVE Wtaille TO fva_taille
+            MOVE Wcouleur TO fva_couleur
+            MOVE Wqte TO fva_stock
+            WRITE varianteTamp END-WRITE
+          END-IF
+        NOT INVALID KEY
+          READ fvariante NEXT
+          EVALUATE Wok
+            WHEN 1
+              IF fva_stock < Wqte THEN
+                DISPLAY 'Retrait du stock impossible.La valeur du retrait depasse'
+                DISPLAY 'la quantité en stock de cette variante'
+              ELSE
+                compute fva_stock = fva_stock - Wqte
+                REWRITE varianteTamp END-REWRITE
+              END-IF
+            WHEN 2
+              compute fva_stock = fva_stock + Wqte
+              REWRITE varianteTamp END-REWRITE
+          END-EVALUATE
+        END-START
+        CLOSE fvariante
+        PERFORM RECALCULER_STOCK_ARTICLE
+      END-READ.
+
+      AJUSTER_STOCK_VARIANTE.
+      OPEN I-O fvariante
+      MOVE Widart TO fva_idart
+      MOVE Wtaille TO fva_taille
+      MOVE Wcouleur TO fva_couleur
+      START fvariante KEY IS EQUAL TO fva_cle
+      NOT INVALID KEY
+        READ fvariante NEXT
         EVALUATE Wok
           WHEN 1
-            IF far_stock < fa_quantite THEN
-              DISPLAY 'Retrait du stock impossible.La valeur du retrait depasse'
-              DISPLAY 'la quantité en stock'
-            ELSE
-              compute far_stock = far_stock - fa_quantite
-            END-IF
+            compute fva_stock = fva_stock - Wqte
+            REWRITE varianteTamp END-REWRITE
           WHEN 2
-            compute far_stock = far_stock + fa_quantite
+            compute fva_stock = fva_stock + Wqte
+            REWRITE varianteTamp END-REWRITE
         END-EVALUATE
-        REWRITE artTamp END-REWRITE
+      END-START
+      CLOSE fvariante
+      PERFORM RECALCULER_STOCK_ARTICLE.
+
+
+      AJOUT_FOURNISSEUR.
+      PERFORM AJOUT_ID_FOURNISSEUR
+      MOVE fdo_fournisseur TO ffo_id
+      DISPLAY 'Veuillez saisir les informations du fournisseur'
+      DISPLAY 'Nom du fournisseur'
+      ACCEPT ffo_nom
+      DISPLAY 'Contact du fournisseur'
+      ACCEPT ffo_contact
+      OPEN I-O ffournisseur
+      WRITE fournisseurTamp END-WRITE
+      CLOSE ffournisseur.
+
+      RECEPTION_LIVRAISON.
+      DISPLAY 'Reception d`une livraison fournisseur'
+      MOVE 0 TO Wok
+      OPEN INPUT ffournisseur
+      PERFORM WITH TEST AFTER UNTIL Wok = 1
+        DISPLAY 'Identifiant du fournisseur'
+        ACCEPT Widfourn
+        MOVE Widfourn TO ffo_id
+        READ ffournisseur
+        INVALID KEY
+          DISPLAY 'Fournisseur inexistant'
+        NOT INVALID KEY
+          MOVE 1 TO Wok
+        END-READ
+      END-PERFORM
+      CLOSE ffournisseur
+      PERFORM AJOUT_ID_BONCOMMANDE
+      MOVE fdo_bc TO fbc_id
+      MOVE ffo_id TO fbc_idfourn
+      OPEN I-O fbc
+      WRITE bcTamp END-WRITE
+      CLOSE fbc
+      DISPLAY 'Ajout des lignes reçues pour ce bon de commande numero ',fbc_id
+      MOVE 1 TO Wfin
+      PERFORM WITH TEST AFTER UNTIL Wfin = 0
+        PERFORM AJOUT_LIGNE_LIVRAISON
+        DISPLAY 'Voulez vous ajouter une autre ligne ? oui:1 non:0'
+        ACCEPT Wfin
+      END-PERFORM.
+
+      AJOUT_LIGNE_LIVRAISON.
+      DISPLAY 'Identifiant de l article reçu'
+      ACCEPT Widart
+      DISPLAY 'Quantité reçue'
+      ACCEPT Wqte
+      DISPLAY 'Coût de la ligne (prix fournisseur)'
+      ACCEPT WbclCout
+      PERFORM AJOUT_ID_LIGNEBC
+      MOVE fdo_bcl TO fbcl_id
+      MOVE fbc_id TO fbcl_idbc
+      MOVE Widart TO fbcl_idart
+      MOVE Wqte TO fbcl_quantite
+      MOVE WbclCout TO fbcl_cout
+      OPEN I-O fbcl
+      WRITE bclTamp END-WRITE
+      CLOSE fbcl
+      DISPLAY 'Mise à jour du stock : saisir l article ',Widart
+      DISPLAY 'puis la taille et la couleur de la variante reçue, puis 2 (rajout) pour ',Wqte
+      PERFORM GERER_STOCK.
+
+      AFFICHAGE_FOURNISSEUR.
+      DISPLAY 'Identifiant du fournisseur'
+      ACCEPT Widfourn
+      MOVE Widfourn TO ffo_id
+      OPEN INPUT ffournisseur
+      READ ffournisseur
+      INVALID KEY
+        DISPLAY 'Fournisseur inexistant'
+      NOT INVALID KEY
+        DISPLAY '--------------------'
+        DISPLAY 'numero: ',ffo_id
+        DISPLAY 'Nom: ',ffo_nom
+        DISPLAY 'Contact: ',ffo_contact
+        DISPLAY '--------------------'
       END-READ
+      CLOSE ffournisseur
+      MOVE 0 TO Wfin
+      OPEN INPUT fbc
+      OPEN INPUT fbcl
+      OPEN INPUT fart
+      MOVE Widfourn TO fbc_idfourn
+      START fbc KEY IS EQUAL TO fbc_idfourn
+      INVALID KEY
+        DISPLAY '   (aucun bon de commande pour ce fournisseur)'
+      NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ fbc NEXT
+          AT END
+            MOVE 1 TO Wfin
+          NOT AT END
+            IF fbc_idfourn NOT = Widfourn THEN
+              MOVE 1 TO Wfin
+            ELSE
+              DISPLAY '   Bon de commande ',fbc_id
+              MOVE fbc_id TO fbcl_idbc
+              MOVE 0 TO Wfin2
+              START fbcl KEY IS EQUAL TO fbcl_idbc
+              INVALID KEY
+                DISPLAY '      (aucune ligne pour ce bon de commande)'
+              NOT INVALID KEY
+                PERFORM WITH TEST AFTER UNTIL Wfin2 = 1
+                  READ fbcl NEXT
+                  AT END
+                    MOVE 1 TO Wfin2
+                  NOT AT END
+                    IF fbcl_idbc NOT = fbc_id THEN
+                      MOVE 1 TO Wfin2
+                    ELSE
+                      MOVE fbcl_idart TO far_id
+                      READ fart
+                      INVALID KEY
+                        DISPLAY '      article ',fbcl_idart,' (inexistant) quantite ',fbcl_quantite,' cout ',fbcl_cout
+                      NOT INVALID KEY
+                        DISPLAY '      article ',fbcl_idart,' (',far_nom,') quantite ',fbcl_quantite,' cout ',fbcl_cout
+                      END-READ
+                    END-IF
+                  END-READ
+                END-PERFORM
+              END-START
+            END-IF
+          END-READ
+        END-PERFORM
+      END-START
+      CLOSE fbc
+      CLOSE fbcl
       CLOSE fart.
 
+      RECHERCHE_FOURNISSEUR_ARTICLE.
+      DISPLAY 'Identifiant de l article'
+      ACCEPT Widart
+      MOVE 0 TO Wfin
+      OPEN INPUT fbcl
+      OPEN INPUT fbc
+      OPEN INPUT ffournisseur
+      MOVE Widart TO fbcl_idart
+      START fbcl KEY IS EQUAL TO fbcl_idart
+      INVALID KEY
+        DISPLAY '   (aucune ligne de bon de commande pour cet article)'
+      NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ fbcl NEXT
+          AT END
+            MOVE 1 TO Wfin
+          NOT AT END
+            IF fbcl_idart NOT = Widart THEN
+              MOVE 1 TO Wfin
+            ELSE
+              MOVE fbcl_idbc TO fbc_id
+              READ fbc
+              INVALID KEY
+                DISPLAY '   bon de commande ',fbcl_idbc,' (inexistant) quantite ',fbcl_quantite
+              NOT INVALID KEY
+                MOVE fbc_idfourn TO ffo_id
+                READ ffournisseur
+                INVALID KEY
+                  DISPLAY '   bon de commande ',fbc_id,' fournisseur ',fbc_idfourn,' (inexistant) quantite ',fbcl_quantite
+                NOT INVALID KEY
+                  DISPLAY '   bon de commande ',fbc_id,' fournisseur ',fbc_idfourn,' (',ffo_nom,') quantite ',fbcl_quantite
+                END-READ
+              END-READ
+            END-IF
+          END-READ
+        END-PERFORM
+      END-START
+      CLOSE fbcl
+      CLOSE fbc
+      CLOSE ffournisseur.
 
       EFFECTUER_ACHAT.
 
@@ -474,27 +1311,41 @@ STOP RUN.
       DISPLAY 'Veuillez saisir les informations de l achat'
       DISPLAY 'Veuillez saisir l id de l article'
       ACCEPT Widart
+      DISPLAY 'Taille de la variante (xs,s,m,l,xl)'
+      ACCEPT Wtaille
+      DISPLAY 'Couleur de la variante'
+      ACCEPT Wcouleur
       DISPLAY 'Veuillez saisir la quantité acheté / retourné'
       ACCEPT Wqte
       MOVE Widart TO far_id
       READ fart
       INVALID KEY
         DISPLAY 'Article inexistant'
+        CLOSE fart
       NOT INVALID KEY
-        IF far_stock < Wqte THEN
-          DISPLAY 'La quantité en stock n est pas suffisante.'
-          DISPLAY 'Vous ne pouvez pas effectuer l achat'
-        ELSE
-          PERFORM AJOUT_ID_ACHAT
-          MOVE fdo_achat TO fa_id
-          MOVE fdo_commande TO fa_idcmd
-          MOVE Wqte TO fa_quantite
-          MOVE far_id TO fa_idart
+        PERFORM TROUVER_VARIANTE
+        IF Wtrouve = 0 THEN
+          DISPLAY 'Cette variante (taille/couleur) n existe pas pour cet article'
           CLOSE fart
-          PERFORM GERER_STOCK
-          OPEN I-O fachat
-          WRITE achatTamp END-WRITE
-          CLOSE fachat
+        ELSE
+          IF fva_stock < Wqte THEN
+            DISPLAY 'La quantité en stock n est pas suffisante.'
+            DISPLAY 'Vous ne pouvez pas effectuer l achat'
+            CLOSE fart
+          ELSE
+            PERFORM AJOUT_ID_ACHAT
+            MOVE fdo_achat TO fa_id
+            MOVE fdo_commande TO fa_idcmd
+            MOVE Wqte TO fa_quantite
+            MOVE Widart TO fa_idart
+            MOVE Wtaille TO fa_taille
+            MOVE Wcouleur TO fa_couleur
+            CLOSE fart
+            PERFORM GERER_STOCK
+            OPEN I-O fachat
+            WRITE achatTamp END-WRITE
+            CLOSE fachat
+          END-IF
         END-IF
       END-READ.
 
@@ -502,8 +1353,86 @@ STOP RUN.
 
       ECHANGE.
       DISPLAY 'Processus echange en cours'
-      PERFORM AJOUT_COMMANDE
-      PERFORM SUPPRIMER_COMMANDE.
+      DISPLAY 'Identifiant de l achat a echanger'
+      ACCEPT Widachat
+      MOVE Widachat TO fa_id
+      OPEN I-O fachat
+      READ fachat
+      INVALID KEY
+        DISPLAY 'Achat inexistant'
+      NOT INVALID KEY
+        MOVE fa_idart TO WanIdart
+        MOVE fa_taille TO WanTaille
+        MOVE fa_couleur TO WanCouleur
+        MOVE fa_quantite TO WanQte
+        MOVE fa_idcmd TO WidCommande
+        DISPLAY 'Nouvel identifiant d article souhaite'
+        ACCEPT Widart
+        DISPLAY 'Taille de la nouvelle variante (xs,s,m,l,xl)'
+        ACCEPT Wtaille
+        DISPLAY 'Couleur de la nouvelle variante'
+        ACCEPT Wcouleur
+        DISPLAY 'Quantite souhaitee'
+        ACCEPT Wqte
+        OPEN INPUT fart
+        MOVE Widart TO far_id
+        READ fart
+        INVALID KEY
+          DISPLAY 'Nouvel article inexistant'
+          CLOSE fart
+        NOT INVALID KEY
+          MOVE far_prix TO WnvPrix
+          CLOSE fart
+          PERFORM TROUVER_VARIANTE
+          IF Wtrouve = 0 THEN
+            DISPLAY 'Cette variante n existe pas pour le nouvel article'
+          ELSE
+            IF fva_stock < Wqte THEN
+              DISPLAY 'Stock insuffisant pour le nouvel article'
+            ELSE
+              MOVE Widart TO WnvIdart
+              MOVE Wtaille TO WnvTaille
+              MOVE Wcouleur TO WnvCouleur
+              MOVE Wqte TO WnvQte
+              MOVE 1 TO Wok
+              PERFORM AJUSTER_STOCK_VARIANTE
+              MOVE WanIdart TO Widart
+              MOVE WanTaille TO Wtaille
+              MOVE WanCouleur TO Wcouleur
+              MOVE WanQte TO Wqte
+              MOVE 2 TO Wok
+              PERFORM AJUSTER_STOCK_VARIANTE
+              MOVE WnvIdart TO Widart
+              MOVE WnvTaille TO Wtaille
+              MOVE WnvCouleur TO Wcouleur
+              MOVE WnvQte TO Wqte
+              MOVE WanIdart TO far_id
+              OPEN INPUT fart
+              READ fart
+              NOT INVALID KEY
+                MOVE far_prix TO WanPrix
+              END-READ
+              CLOSE fart
+              OPEN I-O fcmd
+              MOVE WidCommande TO fco_id
+              READ fcmd
+              NOT INVALID KEY
+                COMPUTE fco_nbArticles = fco_nbArticles - WanQte + Wqte
+                COMPUTE fco_prix = fco_prix - (WanPrix * WanQte) + (WnvPrix * Wqte)
+                REWRITE cmdTamp END-REWRITE
+              END-READ
+              CLOSE fcmd
+              MOVE Widart TO fa_idart
+              MOVE Wtaille TO fa_taille
+              MOVE Wcouleur TO fa_couleur
+              MOVE Wqte TO fa_quantite
+              REWRITE achatTamp END-REWRITE
+              DISPLAY 'Echange effectue, la commande ' WidCommande ' conserve son identifiant'
+            END-IF
+          END-IF
+        END-READ
+      END-READ
+      CLOSE fachat.
 
       REMBOURSEMENT.
 
@@ -551,10 +1480,12 @@ STOP RUN.
 
       FIN_STOCK.
 
+      DISPLAY 'Seuil de réapprovisionnement (articles en dessous seront listés)'
+      ACCEPT Wseuil
       OPEN INPUT fart
       MOVE 0 TO Wfin
       MOVE 0 TO far_stock
-      START fart KEY = far_stock
+      START fart KEY IS GREATER THAN OR EQUAL TO far_stock
       INVALID KEY
         DISPLAY 'Le stock est rempli. Tous les articles sont présent'
       NOT INVALID KEY
@@ -564,8 +1495,8 @@ STOP RUN.
             MOVE 1 TO Wfin
             DISPLAY 'Fin de fichier'
           NOT AT END
-            IF far_stock = 0 THEN
-              DISPLAY 'L article ',far_id,': ',far_nom
+            IF far_stock < Wseuil THEN
+              DISPLAY 'L article ',far_id,': ',far_nom,' - stock: ',far_stock
             ELSE
               MOVE 1 TO Wfin
             END-IF
@@ -655,6 +1586,79 @@ STOP RUN.
       CLOSE fcmd.
 
 
+      BILAN_PERIODE.
+      DISPLAY 'Bilan des ventes sur une période (par plage de numero de commande)'
+      DISPLAY 'Numero de commande de debut'
+      ACCEPT WbilDebut
+      DISPLAY 'Numero de commande de fin'
+      ACCEPT WidCommande
+      MOVE 0 TO Wfin
+      MOVE 0 TO WbilNbCmd
+      MOVE 0 TO WbilNbArt
+      MOVE 0 TO WbilCA
+      OPEN INPUT fcmd
+      MOVE WbilDebut TO fco_id
+      START fcmd KEY IS GREATER THAN OR EQUAL TO fco_id
+      INVALID KEY
+        DISPLAY 'Aucune commande dans cette période'
+      NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ fcmd NEXT
+          AT END
+            MOVE 1 TO Wfin
+          NOT AT END
+            IF fco_id > WidCommande THEN
+              MOVE 1 TO Wfin
+            ELSE
+              ADD 1 TO WbilNbCmd
+              ADD fco_nbArticles TO WbilNbArt
+              ADD fco_prix TO WbilCA
+            END-IF
+          END-READ
+        END-PERFORM
+      END-START
+      CLOSE fcmd
+      DISPLAY '--------------------'
+      DISPLAY 'Nombre de commandes: ',WbilNbCmd
+      DISPLAY 'Nombre d articles vendus: ',WbilNbArt
+      DISPLAY 'Chiffre d affaires total: ',WbilCA
+      DISPLAY '--------------------'.
+
+      EXPORT_COMMANDES.
+      DISPLAY 'Export des commandes vers un fichier plat (par plage de numero)'
+      DISPLAY 'Numero de commande de debut'
+      ACCEPT WexpDebut
+      DISPLAY 'Numero de commande de fin'
+      ACCEPT WexpFin
+      MOVE 0 TO Wfin
+      OPEN OUTPUT fexport
+      OPEN INPUT fcmd
+      MOVE WexpDebut TO fco_id
+      START fcmd KEY IS GREATER THAN OR EQUAL TO fco_id
+      INVALID KEY
+        DISPLAY 'Aucune commande dans cette période'
+      NOT INVALID KEY
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ fcmd NEXT
+          AT END
+            MOVE 1 TO Wfin
+          NOT AT END
+            IF fco_id > WexpFin THEN
+              MOVE 1 TO Wfin
+            ELSE
+              MOVE fco_id TO fex_id
+              MOVE fco_idClient TO fex_idClient
+              MOVE fco_nbArticles TO fex_nbArticles
+              MOVE fco_prix TO fex_prix
+              WRITE exportTamp
+            END-IF
+          END-READ
+        END-PERFORM
+      END-START
+      CLOSE fcmd
+      CLOSE fexport
+      DISPLAY 'Export termine dans export_commandes.dat'.
+
       SUPPRIMER_COMMANDE.
       OPEN I-O fcmd
       DISPLAY 'Veuillez saisir l`identifiant de la commande'
